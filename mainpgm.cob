@@ -1,91 +1,464 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. MAINPGM.
-           
+
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TransactionFile ASSIGN TO DYNAMIC
+                   WS-TRANS-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+               SELECT ReportFile ASSIGN TO DYNAMIC
+                   WS-REPORT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+               SELECT NumbersFile ASSIGN TO DYNAMIC
+                   WS-NUMBERS-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-NUMBERS-FILE-STATUS.
+
+               SELECT SharedLogFile ASSIGN TO DYNAMIC
+                   WS-SHARED-LOG-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SHARED-LOG-STATUS.
+
            DATA DIVISION.
            FILE SECTION.
-           
+           FD  TransactionFile
+               LABEL RECORDS ARE STANDARD.
+           01 TRANS-RECORD.
+               05 TRANS-ID              PIC X(10).
+               05 TRANS-AMOUNT          PIC 9(7)V99.
+               05 TRANS-DATE            PIC X(8).
+
+           FD  ReportFile
+               LABEL RECORDS ARE STANDARD.
+           01 REPORT-LINE               PIC X(80).
+
+           FD  NumbersFile
+               LABEL RECORDS ARE STANDARD.
+           01 NUMBERS-RECORD            PIC X(4).
+
+           FD  SharedLogFile
+               LABEL RECORDS ARE STANDARD.
+           01 SHARED-LOG-RECORD         PIC X(100).
+
            WORKING-STORAGE SECTION.
            01 ARGS.
+               02 WS-CALLING-PROGRAM PIC X(8) VALUE 'MAINPGM'.
                02 WS-VAR1 PIC 9(4) VALUE 12.
                02 WS-VAR2 PIC 9(4) VALUE 22.
+               02 WS-CALC-RESULT PIC 9(6)V99 VALUE 0.
+               02 WS-RETURN-CODE PIC 9(2) VALUE 0.
+               02 WS-RUN-ID PIC X(16) VALUE SPACES.
            01 WS-RESULT PIC 9(4) VALUE 0.
            01 WS-TEXT1 PIC A(10) VALUE 'Hello'.
            01 WS-TEXT2 PIC A(10) VALUE 'World'.
            01 WS-COMBINED-TEXT PIC A(20).
-           01 WS-NUMBERS OCCURS 5 TIMES PIC 9(4).
 
-           01 WS-DATE.
-              05 WS-YEAR PIC 9(4).
-              05 WS-MONTH PIC 9(2).
-              05 WS-DAY PIC 9(2).
+      * WS-NUMBERS table (request 004): loaded from NumbersFile at
+      * run time, sized to the number of records actually read.
+           01 WS-NUMBERS-MAX PIC 9(4) VALUE 500.
+           01 WS-NUMBERS-COUNT PIC 9(4) VALUE 0.
+           01 WS-NUMBERS-TABLE.
+               05 WS-NUMBERS PIC 9(4)
+                   OCCURS 1 TO 500 TIMES DEPENDING ON WS-NUMBERS-COUNT.
+
+           COPY WSDATE.
 
            01 WS-INDEX PIC 9(4).
-           
+           01 WS-LOOP-ITERATIONS PIC 9(4).
+
+      * Transaction/report file handling (request 000)
+           01 WS-TRANS-FILENAME PIC X(80).
+           01 WS-REPORT-FILENAME PIC X(80).
+           01 WS-TRANS-FILE-STATUS PIC XX VALUE '00'.
+           01 WS-REPORT-FILE-STATUS PIC XX VALUE '00'.
+           01 WS-TRANS-EOF-SW PIC X VALUE 'N'.
+               88 TRANS-EOF VALUE 'Y'.
+           01 WS-TRANS-COUNT PIC 9(6) VALUE 0.
+           01 WS-TRANS-TOTAL PIC 9(9)V99 VALUE 0.
+
+      * Unattended run value: JCL PARM / env var / interactive fallback
+           01 WS-RUN-VALUE-PARM PIC X(4).
+           01 WS-RUN-VALUE-ENV PIC X(4).
+
+      * WS-NUMBERS file load / subscript-range check (request 004)
+           01 WS-NUMBERS-FILENAME PIC X(80).
+           01 WS-NUMBERS-FILE-STATUS PIC XX VALUE '00'.
+           01 WS-CHECK-SUBSCRIPT PIC 9(4).
+           01 WS-SUBSCRIPT-VALID PIC X VALUE 'Y'.
+
+      * Results report (request 019): ReportFile is opened once at the
+      * top of the run so every computed result - not just the
+      * transaction detail - lands in it, alongside the DISPLAYs kept
+      * for console/job-log visibility.
+           01 WS-REPORT-OPEN-SW PIC X VALUE 'N'.
+
+      * Shared transaction log for the MAINPGM/OTHER call chain
+      * (request 022): distinct from OTHER's own per-call audit log
+      * (request 006) - one shared file both programs append to,
+      * keyed by the run id MAINPGM generates before the CALL, so the
+      * two entries for a given call can be matched up in the log.
+           01 WS-SHARED-LOG-FILENAME PIC X(80).
+           01 WS-SHARED-LOG-STATUS PIC XX VALUE '00'.
+           01 WS-RUN-ID-DATE PIC 9(8).
+           01 WS-RUN-ID-TIME PIC 9(8).
+           01 WS-SHARED-LOG-EVENT PIC X(9).
+
            PROCEDURE DIVISION.
+           0000-MAIN.
                DISPLAY 'COBOL Demo Program'
-           
+
+      * Handling Dates - validated and established up front so the
+      * results report header (request 019) can show the run date.
+               MOVE '20240211' TO WS-DATE.
+               PERFORM 1400-VALIDATE-DATE THRU 1400-VALIDATE-DATE-EXIT.
+
+               DISPLAY 'Date: ' WS-YEAR '/' WS-MONTH '/' WS-DAY.
+
+               PERFORM 1200-OPEN-RESULTS-REPORT.
+
       * Arithmetic Operations
                ADD 100 TO WS-VAR1.
                SUBTRACT 50 FROM WS-VAR1.
                MULTIPLY WS-VAR1 BY 2 GIVING WS-RESULT.
                DIVIDE WS-VAR1 BY 2 GIVING WS-RESULT.
-           
+
                DISPLAY 'Result of arithmetic operations: ' WS-RESULT
-           
+               IF WS-REPORT-OPEN-SW = 'Y'
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'RESULT OF ARITHMETIC OPERATIONS: '
+                       DELIMITED BY SIZE
+                       WS-RESULT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+
       * String Manipulation
                MOVE WS-TEXT1 TO WS-COMBINED-TEXT.
-               STRING WS-TEXT1 DELIMITED BY SIZE ' ' WS-TEXT2 
+               STRING WS-TEXT1 DELIMITED BY SIZE ' ' WS-TEXT2
                DELIMITED BY SIZE
                    INTO WS-COMBINED-TEXT.
                DISPLAY 'Combined Text: ' WS-COMBINED-TEXT.
-           
+               IF WS-REPORT-OPEN-SW = 'Y'
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'COMBINED TEXT: ' DELIMITED BY SIZE
+                       WS-COMBINED-TEXT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+
       * Conditional Statements
                IF WS-VAR1 > WS-VAR2 THEN
                    DISPLAY 'VAR1 is greater than VAR2'
                ELSE
                    DISPLAY 'VAR1 is not greater than VAR2'
                END-IF.
-           
+
       * Looping Structure
+               MOVE 0 TO WS-LOOP-ITERATIONS
                PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
                    DISPLAY 'Loop iteration: ' WS-INDEX
+                   ADD 1 TO WS-LOOP-ITERATIONS
                END-PERFORM.
-           
+               IF WS-REPORT-OPEN-SW = 'Y'
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'LOOP COMPLETED: ' DELIMITED BY SIZE
+                       WS-LOOP-ITERATIONS DELIMITED BY SIZE
+                       ' ITERATIONS' DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+
       * Comparison
                IF WS-VAR1 = WS-VAR2 THEN
                    DISPLAY 'VAR1 equals VAR2'
                END-IF.
-           
-      * Working with Indexed Data
-               MOVE 10 TO WS-NUMBERS(1).
-               MOVE 20 TO WS-NUMBERS(2).
+
+      * Working with Indexed Data - table is loaded from NumbersFile
+               PERFORM 1600-LOAD-NUMBERS-TABLE.
+
+               MOVE 1 TO WS-CHECK-SUBSCRIPT
+               PERFORM 1700-CHECK-SUBSCRIPT-RANGE.
                DISPLAY 'First number: ' WS-NUMBERS(1).
-           
+               IF WS-REPORT-OPEN-SW = 'Y'
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'FIRST NUMBER FROM SEARCH: ' DELIMITED BY SIZE
+                       WS-NUMBERS(1) DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+
       * Using COMPUTE
                COMPUTE WS-RESULT = WS-VAR1 + WS-VAR2.
                DISPLAY 'Computed result: ' WS-RESULT.
-           
+               IF WS-REPORT-OPEN-SW = 'Y'
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'COMPUTED RESULT: ' DELIMITED BY SIZE
+                       WS-RESULT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+
       * CALL Statement
                MOVE 10 TO WS-VAR1
                MOVE 20 TO WS-VAR2
+               MOVE 0 TO WS-RETURN-CODE
+               ACCEPT WS-RUN-ID-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-RUN-ID-TIME FROM TIME
+               STRING WS-RUN-ID-DATE DELIMITED BY SIZE
+                   WS-RUN-ID-TIME DELIMITED BY SIZE
+                   INTO WS-RUN-ID
+               MOVE 'INITIATED' TO WS-SHARED-LOG-EVENT
+               PERFORM 1500-WRITE-SHARED-LOG-ENTRY
                CALL 'other' USING ARGS.
-           
-      * Using ACCEPT
-               DISPLAY "Time to write a number (1-9999): "
-               ACCEPT WS-VAR1 FROM CONSOLE.
+               IF WS-RETURN-CODE NOT = 0
+                   DISPLAY 'MAINPGM: OTHER returned bad status '
+                       WS-RETURN-CODE ' - abending'
+                   MOVE WS-RETURN-CODE TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               DISPLAY 'Discount calc result: ' WS-CALC-RESULT.
+               IF WS-REPORT-OPEN-SW = 'Y'
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'DISCOUNT CALC RESULT: ' DELIMITED BY SIZE
+                       WS-CALC-RESULT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+
+      * Get the run value: JCL PARM first, then an environment
+      * variable, then (interactive testing only) a console prompt.
+               PERFORM 1300-GET-RUN-VALUE.
                DISPLAY 'You entered: ' WS-VAR1.
-           
-      * File Handling (Pseudo code)
-      *         OPEN INPUT SOMEFILE
-      *         READ SOMEFILE
-      *         CLOSE SOMEFILE
-           
-      * Handling Dates
-        
-               MOVE '20240211' TO WS-DATE.
-           
-               DISPLAY 'Date: ' WS-YEAR '/' WS-MONTH '/' WS-DAY.
-           
+               IF WS-REPORT-OPEN-SW = 'Y'
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'RUN VALUE ENTERED: ' DELIMITED BY SIZE
+                       WS-VAR1 DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+
+      * File Handling - daily transaction extract in, report out
+               PERFORM 1000-PROCESS-TRANSACTIONS.
+
+               IF WS-REPORT-OPEN-SW = 'Y'
+                   CLOSE ReportFile
+               END-IF.
+
       * Exiting the Program
                STOP RUN.
+
+           1000-PROCESS-TRANSACTIONS.
+               ACCEPT WS-TRANS-FILENAME FROM ENVIRONMENT 'TRANSFILE'.
+               IF WS-TRANS-FILENAME = SPACES
+                   MOVE 'transactions.dat' TO WS-TRANS-FILENAME
+               END-IF
+
+               MOVE 'N' TO WS-TRANS-EOF-SW
+               MOVE 0 TO WS-TRANS-COUNT
+               MOVE 0 TO WS-TRANS-TOTAL
+
+               OPEN INPUT TransactionFile
+               IF WS-TRANS-FILE-STATUS NOT = '00'
+                   DISPLAY 'MAINPGM: unable to open transaction file '
+                       WS-TRANS-FILENAME ' status=' WS-TRANS-FILE-STATUS
+                   MOVE 'Y' TO WS-TRANS-EOF-SW
+               END-IF
+
+               IF NOT TRANS-EOF AND WS-REPORT-OPEN-SW NOT = 'Y'
+                   DISPLAY 'MAINPGM: results report is not open -'
+                       ' transaction detail will not be written'
+                   MOVE 'Y' TO WS-TRANS-EOF-SW
+                   CLOSE TransactionFile
+               END-IF
+
+               IF NOT TRANS-EOF
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'MAINPGM TRANSACTION REPORT' DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+
+                   PERFORM UNTIL TRANS-EOF
+                       READ TransactionFile
+                           AT END
+                               MOVE 'Y' TO WS-TRANS-EOF-SW
+                           NOT AT END
+                               PERFORM 1100-PROCESS-TRANS-RECORD
+                       END-READ
+                   END-PERFORM
+
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'RECORDS READ: ' DELIMITED BY SIZE
+                       WS-TRANS-COUNT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'TOTAL AMOUNT: ' DELIMITED BY SIZE
+                       WS-TRANS-TOTAL DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+
+                   CLOSE TransactionFile
+
+                   DISPLAY 'MAINPGM: processed ' WS-TRANS-COUNT
+                       ' transaction(s), total ' WS-TRANS-TOTAL
+               END-IF
+               .
+
+           1600-LOAD-NUMBERS-TABLE.
+               ACCEPT WS-NUMBERS-FILENAME FROM ENVIRONMENT
+                   'NUMBERSFILE'.
+               IF WS-NUMBERS-FILENAME = SPACES
+                   MOVE 'numbers.dat' TO WS-NUMBERS-FILENAME
+               END-IF
+
+               MOVE 0 TO WS-NUMBERS-COUNT
+               OPEN INPUT NumbersFile
+               IF WS-NUMBERS-FILE-STATUS NOT = '00'
+      * No numbers extract supplied - keep the table usable for the
+      * demo statements below with a small seeded set.
+                   MOVE 2 TO WS-NUMBERS-COUNT
+                   MOVE 10 TO WS-NUMBERS(1)
+                   MOVE 20 TO WS-NUMBERS(2)
+               ELSE
+                   PERFORM UNTIL WS-NUMBERS-FILE-STATUS NOT = '00'
+                       OR WS-NUMBERS-COUNT >= WS-NUMBERS-MAX
+                       READ NumbersFile
+                           AT END
+                               MOVE '10' TO WS-NUMBERS-FILE-STATUS
+                           NOT AT END
+                               ADD 1 TO WS-NUMBERS-COUNT
+                               MOVE FUNCTION NUMVAL(NUMBERS-RECORD)
+                                   TO WS-NUMBERS(WS-NUMBERS-COUNT)
+                       END-READ
+                   END-PERFORM
+                   CLOSE NumbersFile
+                   IF WS-NUMBERS-COUNT = 0
+                       MOVE 2 TO WS-NUMBERS-COUNT
+                       MOVE 10 TO WS-NUMBERS(1)
+                       MOVE 20 TO WS-NUMBERS(2)
+                   END-IF
+               END-IF
+               .
+
+           1700-CHECK-SUBSCRIPT-RANGE.
+               MOVE 'Y' TO WS-SUBSCRIPT-VALID
+               IF WS-CHECK-SUBSCRIPT < 1
+                   OR WS-CHECK-SUBSCRIPT > WS-NUMBERS-COUNT
+                   MOVE 'N' TO WS-SUBSCRIPT-VALID
+                   DISPLAY 'MAINPGM: WS-NUMBERS subscript '
+                       WS-CHECK-SUBSCRIPT ' out of range 1 to '
+                       WS-NUMBERS-COUNT ' - abending'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               .
+
+           COPY DATEVAL.
+
+           1400-VALIDATE-DATE-EXIT.
+               IF WS-DATE-VALID = 'N'
+                   DISPLAY 'MAINPGM: invalid WS-DATE ' WS-DATE
+                       ' - abending'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               .
+
+           1200-OPEN-RESULTS-REPORT.
+               ACCEPT WS-REPORT-FILENAME FROM ENVIRONMENT 'REPORTFILE'.
+               IF WS-REPORT-FILENAME = SPACES
+                   MOVE 'mainpgm.rpt' TO WS-REPORT-FILENAME
+               END-IF
+
+               OPEN OUTPUT ReportFile
+               IF WS-REPORT-FILE-STATUS NOT = '00'
+                   DISPLAY 'MAINPGM: unable to open report file '
+                       WS-REPORT-FILENAME
+                       ' status=' WS-REPORT-FILE-STATUS
+               ELSE
+                   MOVE 'Y' TO WS-REPORT-OPEN-SW
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'MAINPGM RESULTS REPORT - RUN DATE: '
+                       DELIMITED BY SIZE
+                       WS-YEAR DELIMITED BY SIZE
+                       '-' DELIMITED BY SIZE
+                       WS-MONTH DELIMITED BY SIZE
+                       '-' DELIMITED BY SIZE
+                       WS-DAY DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+               .
+
+           1300-GET-RUN-VALUE.
+               MOVE SPACES TO WS-RUN-VALUE-PARM
+               ACCEPT WS-RUN-VALUE-PARM FROM COMMAND-LINE
+               IF WS-RUN-VALUE-PARM NOT = SPACES
+                   MOVE WS-RUN-VALUE-PARM TO WS-VAR1
+               ELSE
+                   MOVE SPACES TO WS-RUN-VALUE-ENV
+                   ACCEPT WS-RUN-VALUE-ENV FROM ENVIRONMENT
+                       'MAINPGM_VAR1'
+                   IF WS-RUN-VALUE-ENV NOT = SPACES
+                       MOVE WS-RUN-VALUE-ENV TO WS-VAR1
+                   ELSE
+      * Interactive testing fallback only - unattended runs supply
+      * the value via JCL PARM or the MAINPGM_VAR1 environment
+      * variable above.
+                       DISPLAY "Time to write a number (1-9999): "
+                       ACCEPT WS-VAR1 FROM CONSOLE
+                   END-IF
+               END-IF
+               .
+
+           1500-WRITE-SHARED-LOG-ENTRY.
+               ACCEPT WS-SHARED-LOG-FILENAME FROM ENVIRONMENT
+                   'SHAREDTXNLOG'.
+               IF WS-SHARED-LOG-FILENAME = SPACES
+                   MOVE 'shared-transaction.log' TO
+                       WS-SHARED-LOG-FILENAME
+               END-IF
+
+               OPEN EXTEND SharedLogFile
+               IF WS-SHARED-LOG-STATUS NOT = '00'
+                   OPEN OUTPUT SharedLogFile
+               END-IF
+
+               IF WS-SHARED-LOG-STATUS = '00'
+                   MOVE SPACES TO SHARED-LOG-RECORD
+                   STRING 'RUNID=' DELIMITED BY SIZE
+                       WS-RUN-ID DELIMITED BY SIZE
+                       ' EVENT=' DELIMITED BY SIZE
+                       WS-SHARED-LOG-EVENT DELIMITED BY SIZE
+                       ' PROGRAM=MAINPGM VAR1=' DELIMITED BY SIZE
+                       WS-VAR1 DELIMITED BY SIZE
+                       ' VAR2=' DELIMITED BY SIZE
+                       WS-VAR2 DELIMITED BY SIZE
+                       INTO SHARED-LOG-RECORD
+                   WRITE SHARED-LOG-RECORD
+                   CLOSE SharedLogFile
+               ELSE
+                   DISPLAY 'MAINPGM: unable to open shared log '
+                       WS-SHARED-LOG-FILENAME
+                       ' status=' WS-SHARED-LOG-STATUS
+               END-IF
+               .
+
+           1100-PROCESS-TRANS-RECORD.
+               ADD 1 TO WS-TRANS-COUNT
+               ADD TRANS-AMOUNT TO WS-TRANS-TOTAL
+               MOVE SPACES TO REPORT-LINE
+               STRING TRANS-ID DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   TRANS-AMOUNT DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   TRANS-DATE DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               .
