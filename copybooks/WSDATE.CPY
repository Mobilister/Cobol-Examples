@@ -0,0 +1,10 @@
+      * Shared date group (request 017): common layout for every
+      * program in this shop that carries a date, so the century
+      * window and field sizes only need to be defined once.
+           01 WS-DATE.
+              05 WS-YEAR PIC 9(4).
+              05 WS-MONTH PIC 9(2).
+              05 WS-DAY PIC 9(2).
+
+           01 WS-DATE-VALID PIC X VALUE 'Y'.
+           01 WS-DAYS-IN-MONTH PIC 9(2) VALUE 0.
