@@ -0,0 +1,33 @@
+      * Shared date validation (request 017): century-window and
+      * leap-year check against WS-DATE (from WSDATE.CPY). Sets
+      * WS-DATE-VALID to 'N' on an impossible date; the caller
+      * decides what to do about a bad date.
+           1400-VALIDATE-DATE.
+               MOVE 'Y' TO WS-DATE-VALID
+               IF WS-YEAR < 1900 OR WS-YEAR > 2099
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+               IF WS-MONTH < 1 OR WS-MONTH > 12
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+               IF WS-DATE-VALID = 'Y'
+                   EVALUATE WS-MONTH
+                       WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10
+                           WHEN 12
+                           MOVE 31 TO WS-DAYS-IN-MONTH
+                       WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                           MOVE 30 TO WS-DAYS-IN-MONTH
+                       WHEN 2
+                           IF FUNCTION MOD(WS-YEAR, 400) = 0
+                               OR (FUNCTION MOD(WS-YEAR, 4) = 0 AND
+                                   FUNCTION MOD(WS-YEAR, 100) NOT = 0)
+                               MOVE 29 TO WS-DAYS-IN-MONTH
+                           ELSE
+                               MOVE 28 TO WS-DAYS-IN-MONTH
+                           END-IF
+                   END-EVALUATE
+                   IF WS-DAY < 1 OR WS-DAY > WS-DAYS-IN-MONTH
+                       MOVE 'N' TO WS-DATE-VALID
+                   END-IF
+               END-IF
+               .
