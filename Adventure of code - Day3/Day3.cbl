@@ -3,25 +3,62 @@
        PROGRAM-ID. Day3.
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-            SELECT InputFile ASSIGN TO DISK 
-             ORGANIZATION LINE SEQUENTIAL. 
-       
+       FILE-CONTROL.
+            SELECT InputFile ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS FileStatus.
+
+            SELECT PartsReportFile ASSIGN TO DYNAMIC
+             WS-PARTS-REPORT-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS WS-PARTS-REPORT-STATUS.
+
+            SELECT GearsReportFile ASSIGN TO DYNAMIC
+             WS-GEARS-REPORT-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS WS-GEARS-REPORT-STATUS.
+
+            SELECT FileListFile ASSIGN TO DYNAMIC
+             WS-FILELIST-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS WS-FILELIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       FD InputFile 
-           LABEL RECORDS ARE STANDARD
-           VALUE OF FILE-ID IS "day3.txt".
-           01 ws-data PIC X(200).
+       FD InputFile
+           LABEL RECORDS ARE STANDARD.
+           01 ws-data PIC X(500).
+
+       FD PartsReportFile
+           LABEL RECORDS ARE STANDARD.
+           01 PARTS-REPORT-LINE PIC X(80).
+
+       FD GearsReportFile
+           LABEL RECORDS ARE STANDARD.
+           01 GEARS-REPORT-LINE PIC X(80).
+
+       FD FileListFile
+           LABEL RECORDS ARE STANDARD.
+           01 FILELIST-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
+           01 WS-INPUT-FILENAME PIC X(80).
+           01 WS-PARTS-REPORT-FILENAME PIC X(80).
+           01 WS-PARTS-REPORT-STATUS PIC XX VALUE '00'.
+           01 WS-LINE-NUMBER PIC 9(6) VALUE 0.
+           01 WS-REPORT-LINE-NO PIC 9(6) VALUE 0.
            01 CurrentNumber PIC 9(10) VALUE 0.
            01 CurrentNumerLength PIC 9(10) VALUE 0.
            01 ws-sum PIC 9(10) VALUE 0.
            01 ws-start PIC 9(3) VALUE 0.
            01 ws-stop PIC 9(3) VALUE 0.
+           01 WS-REPORT-STOP-COL PIC 9(3) VALUE 0.
            01 FileStatus PIC X(2).
            01 EOF-Switch PIC 9 VALUE 0.
+
+      * Control totals to reconcile the run (request 010)
+           01 WS-LINES-READ PIC 9(6) VALUE 0.
+           01 WS-NUMBERS-FOUND PIC 9(6) VALUE 0.
            01 ix PIC 9(5).
            01 ij PIC 9(5).
            01 cx PIC 9(5).
@@ -33,37 +70,222 @@
       * Buffer håller 3 rader som vi alltid jobbar med
            01 TAB1.
              02 Buf OCCURS 3 TIMES.
-              05 BufLine PIC X(200) VALUE SPACE.
+              05 BufLine PIC X(502) VALUE SPACE.
+
+      * Gear ('*') sub-report (request 009)
+           01 WS-GEARS-REPORT-FILENAME PIC X(80).
+           01 WS-GEARS-REPORT-STATUS PIC XX VALUE '00'.
+           01 WS-GEAR-SUM PIC 9(14) VALUE 0.
+           01 WS-GEAR-ROW PIC 9(6).
+           01 WS-GEAR-COL PIC 9(3).
+           01 WS-GEAR-MAX PIC 9(3) VALUE 50.
+           01 WS-GEAR-COUNT PIC 9(3) VALUE 0.
+           01 WS-GEAR-FOUND PIC X VALUE 'N'.
+           01 gx PIC 9(3).
+           01 GEAR-TABLE.
+              02 GEAR-ENTRY OCCURS 50 TIMES.
+                 05 GEAR-ROW PIC 9(6).
+                 05 GEAR-COL PIC 9(3).
+                 05 GEAR-ADJ-COUNT PIC 9(2) VALUE 0.
+                 05 GEAR-PRODUCT PIC 9(14) VALUE 1.
+
+      * Batch of schematic files in one run (request 020): a file list
+      * is optional (DAY3FILELIST); when it isn't supplied we fall
+      * back to processing the single DAY3FILE the program always
+      * supported, so a one-file run behaves exactly as before.
+           01 WS-FILELIST-FILENAME PIC X(80).
+           01 WS-FILELIST-STATUS PIC XX VALUE '00'.
+           01 WS-FILELIST-OPEN-SW PIC X VALUE 'N'.
+           01 WS-FILELIST-EOF-SW PIC X VALUE 'N'.
+               88 FILELIST-EOF VALUE 'Y'.
+           01 WS-FILE-COUNT PIC 9(4) VALUE 0.
+           01 WS-GRAND-SUM PIC 9(12) VALUE 0.
+           01 WS-GRAND-GEAR-SUM PIC 9(16) VALUE 0.
+           01 WS-GRAND-LINES-READ PIC 9(9) VALUE 0.
+           01 WS-GRAND-NUMBERS-FOUND PIC 9(9) VALUE 0.
 
        PROCEDURE DIVISION.
+           ACCEPT WS-PARTS-REPORT-FILENAME FROM ENVIRONMENT
+               'DAY3PARTSREPORT'.
+           IF WS-PARTS-REPORT-FILENAME = SPACES
+               MOVE 'day3-parts.rpt' TO WS-PARTS-REPORT-FILENAME
+           END-IF.
+           OPEN OUTPUT PartsReportFile.
+           IF WS-PARTS-REPORT-STATUS NOT = '00'
+               DISPLAY 'Day3: unable to open '
+                   WS-PARTS-REPORT-FILENAME
+                   ' status=' WS-PARTS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO PARTS-REPORT-LINE
+           STRING 'LINE   START STOP  PART-NUMBER' DELIMITED BY SIZE
+               INTO PARTS-REPORT-LINE
+           WRITE PARTS-REPORT-LINE.
+
+           ACCEPT WS-GEARS-REPORT-FILENAME FROM ENVIRONMENT
+               'DAY3GEARSREPORT'.
+           IF WS-GEARS-REPORT-FILENAME = SPACES
+               MOVE 'day3-gears.rpt' TO WS-GEARS-REPORT-FILENAME
+           END-IF.
+           OPEN OUTPUT GearsReportFile.
+           IF WS-GEARS-REPORT-STATUS NOT = '00'
+               DISPLAY 'Day3: unable to open '
+                   WS-GEARS-REPORT-FILENAME
+                   ' status=' WS-GEARS-REPORT-STATUS
+               CLOSE PartsReportFile
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO GEARS-REPORT-LINE
+           STRING 'ROW    COL PRODUCT' DELIMITED BY SIZE
+               INTO GEARS-REPORT-LINE
+           WRITE GEARS-REPORT-LINE.
+
+      * Batch of schematic files in one run (request 020): a file
+      * list is optional (DAY3FILELIST); when it isn't supplied we
+      * fall back to the single DAY3FILE this program always
+      * supported.
+           ACCEPT WS-FILELIST-FILENAME FROM ENVIRONMENT 'DAY3FILELIST'.
+           IF WS-FILELIST-FILENAME NOT = SPACES
+               OPEN INPUT FileListFile
+               IF WS-FILELIST-STATUS = '00'
+                   MOVE 'Y' TO WS-FILELIST-OPEN-SW
+               ELSE
+                   DISPLAY 'Day3: unable to open file list '
+                       WS-FILELIST-FILENAME
+                       ' status=' WS-FILELIST-STATUS
+                       ' - falling back to DAY3FILE'
+               END-IF
+           END-IF.
+
+           IF WS-FILELIST-OPEN-SW = 'Y'
+               PERFORM UNTIL FILELIST-EOF
+                   READ FileListFile
+                       AT END
+                           MOVE 'Y' TO WS-FILELIST-EOF-SW
+                       NOT AT END
+                           MOVE FILELIST-LINE TO WS-INPUT-FILENAME
+                           PERFORM PROCESS-ONE-FILE
+                   END-READ
+                   IF WS-FILELIST-STATUS NOT = '00'
+                       AND WS-FILELIST-STATUS NOT = '10'
+                       DISPLAY 'Day3: read error on '
+                           WS-FILELIST-FILENAME
+                           ' status=' WS-FILELIST-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE FileListFile
+                       CLOSE PartsReportFile
+                       CLOSE GearsReportFile
+                       STOP RUN
+                   END-IF
+               END-PERFORM
+               CLOSE FileListFile
+           ELSE
+               ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT 'DAY3FILE'
+               IF WS-INPUT-FILENAME = SPACES
+                   MOVE 'day3.txt' TO WS-INPUT-FILENAME
+               END-IF
+               PERFORM PROCESS-ONE-FILE
+           END-IF.
+
+           DISPLAY "Summan blir: " WS-GRAND-SUM.
+           DISPLAY "Gear ratio sum: " WS-GRAND-GEAR-SUM.
+           DISPLAY "Lines read: " WS-GRAND-LINES-READ.
+           DISPLAY "Numbers found: " WS-GRAND-NUMBERS-FOUND.
+           CLOSE PartsReportFile.
+           CLOSE GearsReportFile.
+           STOP RUN.
+
+       PROCESS-ONE-FILE.
+           ADD 1 TO WS-FILE-COUNT
+           MOVE 0 TO WS-LINE-NUMBER
+           MOVE 0 TO ws-sum
+           MOVE 0 TO WS-GEAR-SUM
+           MOVE 0 TO WS-GEAR-COUNT
+           MOVE 0 TO WS-LINES-READ
+           MOVE 0 TO WS-NUMBERS-FOUND
+           MOVE 0 TO EOF-Switch
+           INITIALIZE TAB1
+
            OPEN INPUT InputFile.
+           IF FileStatus NOT = '00'
+               DISPLAY 'Day3: unable to open ' WS-INPUT-FILENAME
+                   ' status=' FileStatus
+               CLOSE PartsReportFile
+               CLOSE GearsReportFile
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
-      * Börja med att  initiera våra tre rader
-           INITIALIZE TAB1 
+           MOVE SPACES TO PARTS-REPORT-LINE
+           STRING 'FILE: ' DELIMITED BY SIZE
+               WS-INPUT-FILENAME DELIMITED BY SIZE
+               INTO PARTS-REPORT-LINE
+           WRITE PARTS-REPORT-LINE.
+           MOVE SPACES TO GEARS-REPORT-LINE
+           STRING 'FILE: ' DELIMITED BY SIZE
+               WS-INPUT-FILENAME DELIMITED BY SIZE
+               INTO GEARS-REPORT-LINE
+           WRITE GEARS-REPORT-LINE.
 
-      * Läs en ny 
+      * Läs en ny
            PERFORM UNTIL EOF-Switch = 1
                READ InputFile
                    AT END
                         MOVE 1 TO EOF-Switch
                    NOT AT END
+                       ADD 1 TO WS-LINES-READ
                        PERFORM Process-Line
                END-READ
+               IF FileStatus NOT = '00' AND FileStatus NOT = '10'
+                   DISPLAY 'Day3: read error on ' WS-INPUT-FILENAME
+                       ' status=' FileStatus
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE InputFile
+                   CLOSE PartsReportFile
+                   CLOSE GearsReportFile
+                   STOP RUN
+               END-IF
            END-PERFORM.
 
-      * Eftersom vi alltid jobbar med rad 2 så måste vi 
-      * flytta in en dummy-rad i slutet och processera ytterligare 
+      * Eftersom vi alltid jobbar med rad 2 så måste vi
+      * flytta in en dummy-rad i slutet och processera ytterligare
       * en gång så att sista raden också kommer med
 
            PERFORM Process-Line.
 
-           DISPLAY "Summan blir: " ws-sum.
+           PERFORM VARYING gx FROM 1 BY 1 UNTIL gx > WS-GEAR-COUNT
+               IF GEAR-ADJ-COUNT(gx) = 2
+                   ADD GEAR-PRODUCT(gx) TO WS-GEAR-SUM
+                   MOVE SPACES TO GEARS-REPORT-LINE
+                   STRING GEAR-ROW(gx) DELIMITED BY SIZE
+                       '   ' DELIMITED BY SIZE
+                       GEAR-COL(gx) DELIMITED BY SIZE
+                       '  ' DELIMITED BY SIZE
+                       GEAR-PRODUCT(gx) DELIMITED BY SIZE
+                       INTO GEARS-REPORT-LINE
+                   WRITE GEARS-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "File " WS-INPUT-FILENAME " summan blir: " ws-sum.
+           DISPLAY "File " WS-INPUT-FILENAME " gear ratio sum: "
+               WS-GEAR-SUM.
+           DISPLAY "File " WS-INPUT-FILENAME " lines read: "
+               WS-LINES-READ.
+           DISPLAY "File " WS-INPUT-FILENAME " numbers found: "
+               WS-NUMBERS-FOUND.
+           ADD ws-sum TO WS-GRAND-SUM.
+           ADD WS-GEAR-SUM TO WS-GRAND-GEAR-SUM.
+           ADD WS-LINES-READ TO WS-GRAND-LINES-READ.
+           ADD WS-NUMBERS-FOUND TO WS-GRAND-NUMBERS-FOUND.
            CLOSE InputFile.
-           STOP RUN.
-       
+
        PROCESS-LINE.
+           ADD 1 TO WS-LINE-NUMBER
 
-      * Rotera så vi alltid har senast inlästa i mitten Buf(2) 
+      * Rotera så vi alltid har senast inlästa i mitten Buf(2)
       *     
       *      buf(1) . . . . 
       *      buf(2) . 2 3 . <-- Den här raden jobbar vi med
@@ -89,15 +311,30 @@
       *     CHECK-SPECIAL-CHARACTERS för att ta leta efter icke-siffror
 
                IF Is-Number-Building-In-Progress = 'Y'
+                   ADD 1 TO WS-NUMBERS-FOUND
                    MOVE ix TO ws-start
                    SUBTRACT 1 from ws-start
                    MOVE ix TO ws-stop
                    SUBTRACT CurrentNumerLength FROM ws-start
-                   
+                   MOVE ws-stop TO WS-REPORT-STOP-COL
+                   SUBTRACT 2 FROM WS-REPORT-STOP-COL
+
                    PERFORM CHECK-SPECIAL-CHARACTERS
                   
                    IF Did-find-special-char = 'Y'
                        ADD Current-Number TO ws-sum
+                       COMPUTE WS-REPORT-LINE-NO =
+                           WS-LINE-NUMBER - 1
+                       MOVE SPACES TO PARTS-REPORT-LINE
+                       STRING WS-REPORT-LINE-NO DELIMITED BY SIZE
+                           '   ' DELIMITED BY SIZE
+                           ws-start DELIMITED BY SIZE
+                           '   ' DELIMITED BY SIZE
+                           WS-REPORT-STOP-COL DELIMITED BY SIZE
+                           '   ' DELIMITED BY SIZE
+                           Current-Number DELIMITED BY SIZE
+                           INTO PARTS-REPORT-LINE
+                       WRITE PARTS-REPORT-LINE
                        MOVE 'N' TO Did-find-special-char
                    END-IF
                    
@@ -121,11 +358,38 @@
                    OR BUF(cx)(cj:1) = ' '
                    OR BUF(cx)(cj:1) = '.')
                    CONTINUE 
-               ELSE 
+               ELSE
                    MOVE 'Y' TO Did-find-special-char
-                   EXIT PERFORM
+                   IF BUF(cx)(cj:1) = '*'
+                       PERFORM RECORD-GEAR-ADJACENCY
+                   END-IF
                END-IF
                END-PERFORM
            END-PERFORM
            .
-        
\ No newline at end of file
+
+      *     Håller reda på hur många tal som ligger intill varje '*'
+      *     så vi kan multiplicera ihop de som har exakt två grannar
+
+       RECORD-GEAR-ADJACENCY.
+           COMPUTE WS-GEAR-ROW = WS-LINE-NUMBER - 3 + cx
+           COMPUTE WS-GEAR-COL = cj - 1
+           MOVE 'N' TO WS-GEAR-FOUND
+           PERFORM VARYING gx FROM 1 BY 1 UNTIL gx > WS-GEAR-COUNT
+               IF GEAR-ROW(gx) = WS-GEAR-ROW
+                   AND GEAR-COL(gx) = WS-GEAR-COL
+                   ADD 1 TO GEAR-ADJ-COUNT(gx)
+                   MULTIPLY GEAR-PRODUCT(gx) BY Current-Number
+                       GIVING GEAR-PRODUCT(gx)
+                   MOVE 'Y' TO WS-GEAR-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-GEAR-FOUND = 'N' AND WS-GEAR-COUNT < WS-GEAR-MAX
+               ADD 1 TO WS-GEAR-COUNT
+               MOVE WS-GEAR-ROW TO GEAR-ROW(WS-GEAR-COUNT)
+               MOVE WS-GEAR-COL TO GEAR-COL(WS-GEAR-COUNT)
+               MOVE 1 TO GEAR-ADJ-COUNT(WS-GEAR-COUNT)
+               MOVE Current-Number TO GEAR-PRODUCT(WS-GEAR-COUNT)
+           END-IF
+           .
