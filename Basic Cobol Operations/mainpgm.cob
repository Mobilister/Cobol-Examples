@@ -2,18 +2,45 @@
        PROGRAM-ID. MAINPGM.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NumbersFile ASSIGN TO DYNAMIC WS-NUMBERS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMBERS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NumbersFile
+           LABEL RECORDS ARE STANDARD.
+       01 NUMBERS-RECORD                PIC X(4).
 
        WORKING-STORAGE SECTION.
        01 ARGS.
+           02 WS-CALLING-PROGRAM PIC X(8) VALUE 'MAINPGM'.
            02 WS-VAR1 PIC 9(4) VALUE 12.
            02 WS-VAR2 PIC 9(4) VALUE 22.
+           02 WS-CALC-RESULT PIC 9(6)V99 VALUE 0.
+           02 WS-RETURN-CODE PIC 9(2) VALUE 0.
        01 WS-RESULT PIC 9(4) VALUE 0.
        01 WS-TEXT1 PIC A(10) VALUE 'Hello'.
        01 WS-TEXT2 PIC A(10) VALUE 'World'.
        01 WS-COMBINED-TEXT PIC A(20).
-       01 WS-NUMBERS OCCURS 10 TIMES PIC 9(4).
+
+      * WS-NUMBERS table (request 004): loaded from NumbersFile at
+      * run time, sized to the number of records actually read.
+       01 WS-NUMBERS-MAX PIC 9(4) VALUE 500.
+       01 WS-NUMBERS-COUNT PIC 9(4) VALUE 0.
+       01 WS-NUMBERS-TABLE.
+           05 WS-NUMBERS PIC 9(4)
+               OCCURS 1 TO 500 TIMES DEPENDING ON WS-NUMBERS-COUNT
+               ASCENDING KEY WS-NUMBERS
+               INDEXED BY WS-NX.
+
+      * Sort working fields for 195-SORT-NUMBERS-TABLE (request 021):
+      * WS-NUMBERS must be in ascending order before SEARCH ALL runs.
+       01 WS-SORT-I PIC 9(4).
+       01 WS-SORT-TEMP PIC 9(4).
+       01 WS-SORT-SWAPPED PIC X VALUE 'N'.
 
        01 WS-DATE.
           05 WS-YEAR PIC 9(4).
@@ -24,10 +51,27 @@
        01 WS-SEARCH-VALUE PIC 9(4) VALUE 15.
        01 WS-FOUND PIC X VALUE 'N'.
 
+      * Search key: JCL PARM / env var / default (request 021)
+       01 WS-SEARCH-VALUE-ENV PIC X(4).
+
        01 WS-REDEFINE-EXAMPLE.
           05 WS-NUMERIC-VALUE PIC 9(4) VALUE 1234.
           05 WS-ALPHANUMERIC-REDEF REDEFINES WS-NUMERIC-VALUE PIC X(4).
 
+      * Unattended run value: JCL PARM / env var / interactive fallback
+       01 WS-RUN-VALUE-PARM PIC X(4).
+       01 WS-RUN-VALUE-ENV PIC X(4).
+
+      * Date validation (request 002)
+       01 WS-DATE-VALID PIC X VALUE 'Y'.
+       01 WS-DAYS-IN-MONTH PIC 9(2) VALUE 0.
+
+      * WS-NUMBERS file load / subscript-range check (request 004)
+       01 WS-NUMBERS-FILENAME PIC X(80).
+       01 WS-NUMBERS-FILE-STATUS PIC XX VALUE '00'.
+       01 WS-CHECK-SUBSCRIPT PIC 9(4).
+       01 WS-SUBSCRIPT-VALID PIC X VALUE 'Y'.
+
        PROCEDURE DIVISION.
            DISPLAY 'COBOL Demo Program'
 
@@ -56,7 +100,6 @@
       * Looping Structure
            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
                DISPLAY 'Loop iteration: ' WS-INDEX
-               COMPUTE WS-NUMBERS(WS-INDEX) = WS-INDEX * 10
            END-PERFORM
 
       * Comparison
@@ -64,9 +107,11 @@
                DISPLAY 'VAR1 equals VAR2'
            END-IF
 
-      * Working with Indexed Data
-           MOVE 10 TO WS-NUMBERS(1)
-           MOVE 20 TO WS-NUMBERS(2)
+      * Working with Indexed Data - table is loaded from NumbersFile
+           PERFORM 170-LOAD-NUMBERS-TABLE
+
+           MOVE 1 TO WS-CHECK-SUBSCRIPT
+           PERFORM 180-CHECK-SUBSCRIPT-RANGE
            DISPLAY 'First number: ' WS-NUMBERS(1)
 
       * Using COMPUTE
@@ -81,32 +126,45 @@
       * Using PERFORM...THRU
            PERFORM 100-PERFORM-ROUTINE THRU 104-PERFORM-ROUTINE
 
-      * Searching in an Array
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 
-                   UNTIL WS-INDEX > 10 OR WS-FOUND = 'Y'
-               IF WS-NUMBERS(WS-INDEX) = WS-SEARCH-VALUE THEN
-                   DISPLAY 'Value found at position: ' WS-INDEX
+      * Searching in an Array - indexed SEARCH ALL with a parameterized
+      * key, against WS-NUMBERS sorted ascending by 195-SORT-NUMBERS-
+      * TABLE
+           PERFORM 190-GET-SEARCH-VALUE
+           PERFORM 195-SORT-NUMBERS-TABLE
+           SET WS-NX TO 1
+           SEARCH ALL WS-NUMBERS
+               AT END
+                   DISPLAY 'Value not found'
+               WHEN WS-NUMBERS(WS-NX) = WS-SEARCH-VALUE
+                   DISPLAY 'Value found at position: ' WS-NX
                    MOVE 'Y' TO WS-FOUND
-               END-IF
-           END-PERFORM
-           IF WS-FOUND = 'N' THEN
-               DISPLAY 'Value not found'
-           END-IF
+           END-SEARCH
 
       * CALL Statement
            MOVE 10 TO WS-VAR1
            MOVE 20 TO WS-VAR2
+           MOVE 0 TO WS-RETURN-CODE
            CALL 'other' USING ARGS
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY 'MAINPGM: OTHER returned bad status '
+                   WS-RETURN-CODE ' - abending'
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY 'Discount calc result: ' WS-CALC-RESULT
 
-      * Using ACCEPT
-           DISPLAY "Time to write a number (1-9999): "
-           ACCEPT WS-VAR1 FROM CONSOLE.
+      * Get the run value: JCL PARM first, then an environment
+      * variable, then (interactive testing only) a console prompt.
+           PERFORM 150-GET-RUN-VALUE
            DISPLAY 'You entered: ' WS-VAR1.
         
-      * Display a date 
+      * Display a date
            MOVE '20240211' TO WS-DATE.
+           PERFORM 160-VALIDATE-DATE.
            DISPLAY 'Date: ' WS-YEAR '/' WS-MONTH '/' WS-DAY.
 
+           STOP RUN.
+
       * Sub-procedures
            100-PERFORM-ROUTINE.
            DISPLAY 'Performing routine 100'.
@@ -120,6 +178,136 @@
            DISPLAY 'Performing routine 104'.
            EXIT.
 
+           160-VALIDATE-DATE.
+           MOVE 'Y' TO WS-DATE-VALID.
+           IF WS-YEAR < 1900 OR WS-YEAR > 2099
+               MOVE 'N' TO WS-DATE-VALID
+           END-IF.
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               MOVE 'N' TO WS-DATE-VALID
+           END-IF.
+           IF WS-DATE-VALID = 'Y'
+               EVALUATE WS-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+                   WHEN 2
+                       IF FUNCTION MOD(WS-YEAR, 400) = 0
+                           OR (FUNCTION MOD(WS-YEAR, 4) = 0 AND
+                               FUNCTION MOD(WS-YEAR, 100) NOT = 0)
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+               IF WS-DAY < 1 OR WS-DAY > WS-DAYS-IN-MONTH
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+           END-IF.
+           IF WS-DATE-VALID = 'N'
+               DISPLAY 'MAINPGM: invalid WS-DATE ' WS-DATE
+                   ' - abending'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           EXIT.
+
+           150-GET-RUN-VALUE.
+           MOVE SPACES TO WS-RUN-VALUE-PARM.
+           ACCEPT WS-RUN-VALUE-PARM FROM COMMAND-LINE.
+           IF WS-RUN-VALUE-PARM NOT = SPACES
+               MOVE WS-RUN-VALUE-PARM TO WS-VAR1
+           ELSE
+               MOVE SPACES TO WS-RUN-VALUE-ENV
+               ACCEPT WS-RUN-VALUE-ENV FROM ENVIRONMENT
+                   'MAINPGM_VAR1'
+               IF WS-RUN-VALUE-ENV NOT = SPACES
+                   MOVE WS-RUN-VALUE-ENV TO WS-VAR1
+               ELSE
+      * Interactive testing fallback only - unattended runs supply
+      * the value via JCL PARM or the MAINPGM_VAR1 environment
+      * variable above.
+                   DISPLAY "Time to write a number (1-9999): "
+                   ACCEPT WS-VAR1 FROM CONSOLE
+               END-IF
+           END-IF.
+           EXIT.
+
+           170-LOAD-NUMBERS-TABLE.
+           ACCEPT WS-NUMBERS-FILENAME FROM ENVIRONMENT 'NUMBERSFILE'.
+           IF WS-NUMBERS-FILENAME = SPACES
+               MOVE 'numbers.dat' TO WS-NUMBERS-FILENAME
+           END-IF.
+
+           MOVE 0 TO WS-NUMBERS-COUNT.
+           OPEN INPUT NumbersFile.
+           IF WS-NUMBERS-FILE-STATUS NOT = '00'
+      * No numbers extract supplied - keep the table usable for the
+      * demo statements below with a small seeded set.
+               MOVE 2 TO WS-NUMBERS-COUNT
+               MOVE 10 TO WS-NUMBERS(1)
+               MOVE 20 TO WS-NUMBERS(2)
+           ELSE
+               PERFORM UNTIL WS-NUMBERS-FILE-STATUS NOT = '00'
+                   OR WS-NUMBERS-COUNT >= WS-NUMBERS-MAX
+                   READ NumbersFile
+                       AT END
+                           MOVE '10' TO WS-NUMBERS-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-NUMBERS-COUNT
+                           MOVE FUNCTION NUMVAL(NUMBERS-RECORD)
+                               TO WS-NUMBERS(WS-NUMBERS-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE NumbersFile
+               IF WS-NUMBERS-COUNT = 0
+                   MOVE 2 TO WS-NUMBERS-COUNT
+                   MOVE 10 TO WS-NUMBERS(1)
+                   MOVE 20 TO WS-NUMBERS(2)
+               END-IF
+           END-IF.
+           EXIT.
+
+           190-GET-SEARCH-VALUE.
+           MOVE SPACES TO WS-SEARCH-VALUE-ENV.
+           ACCEPT WS-SEARCH-VALUE-ENV FROM ENVIRONMENT
+               'MAINPGM_SEARCH_VALUE'.
+           IF WS-SEARCH-VALUE-ENV NOT = SPACES
+               MOVE WS-SEARCH-VALUE-ENV TO WS-SEARCH-VALUE
+           END-IF.
+           EXIT.
+
+           195-SORT-NUMBERS-TABLE.
+           MOVE 'Y' TO WS-SORT-SWAPPED
+           PERFORM UNTIL WS-SORT-SWAPPED = 'N'
+               MOVE 'N' TO WS-SORT-SWAPPED
+               PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                       UNTIL WS-SORT-I > WS-NUMBERS-COUNT - 1
+                   IF WS-NUMBERS(WS-SORT-I) > WS-NUMBERS(WS-SORT-I + 1)
+                       MOVE WS-NUMBERS(WS-SORT-I) TO WS-SORT-TEMP
+                       MOVE WS-NUMBERS(WS-SORT-I + 1)
+                           TO WS-NUMBERS(WS-SORT-I)
+                       MOVE WS-SORT-TEMP TO WS-NUMBERS(WS-SORT-I + 1)
+                       MOVE 'Y' TO WS-SORT-SWAPPED
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           EXIT.
+
+           180-CHECK-SUBSCRIPT-RANGE.
+           MOVE 'Y' TO WS-SUBSCRIPT-VALID.
+           IF WS-CHECK-SUBSCRIPT < 1
+               OR WS-CHECK-SUBSCRIPT > WS-NUMBERS-COUNT
+               MOVE 'N' TO WS-SUBSCRIPT-VALID
+               DISPLAY 'MAINPGM: WS-NUMBERS subscript '
+                   WS-CHECK-SUBSCRIPT ' out of range 1 to '
+                   WS-NUMBERS-COUNT ' - abending'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           EXIT.
+
            200-INTERNAL-PROCEDURE.
            DISPLAY 'This is an internal procedure'.
            EXIT.
