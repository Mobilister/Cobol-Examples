@@ -3,18 +3,90 @@
        PROGRAM-ID. Day4.
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-            SELECT InputFile ASSIGN TO DISK 
-             ORGANIZATION LINE SEQUENTIAL. 
-       
+       FILE-CONTROL.
+            SELECT InputFile ASSIGN TO DYNAMIC
+             WS-INPUT-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS FileStatus.
+
+            SELECT LayoutErrorFile ASSIGN TO DYNAMIC
+             WS-LAYOUT-ERROR-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS WS-LAYOUT-ERROR-STATUS.
+
+            SELECT ZeroMatchFile ASSIGN TO DYNAMIC
+             WS-ZERO-MATCH-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS WS-ZERO-MATCH-STATUS.
+
+            SELECT CardDetailFile ASSIGN TO DYNAMIC
+             WS-CARD-DETAIL-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS WS-CARD-DETAIL-STATUS.
+
+            SELECT HighValueFile ASSIGN TO DYNAMIC
+             WS-HIGH-VALUE-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS WS-HIGH-VALUE-STATUS.
+
+            SELECT ScoringControlFile ASSIGN TO DYNAMIC
+             WS-SCORING-FILENAME
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS IS WS-SCORING-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       FD InputFile 
-           LABEL RECORDS ARE STANDARD
-           VALUE OF FILE-ID IS "day4.txt".
+       FD InputFile
+           LABEL RECORDS ARE STANDARD.
            01 ws-data PIC X(200).
 
+       FD LayoutErrorFile
+           LABEL RECORDS ARE STANDARD.
+           01 LAYOUT-ERROR-LINE PIC X(260).
+
+       FD ZeroMatchFile
+           LABEL RECORDS ARE STANDARD.
+           01 ZERO-MATCH-LINE PIC X(260).
+
+       FD CardDetailFile
+           LABEL RECORDS ARE STANDARD.
+           01 CARD-DETAIL-LINE PIC X(80).
+
+       FD HighValueFile
+           LABEL RECORDS ARE STANDARD.
+           01 HIGH-VALUE-LINE PIC X(260).
+
+       FD ScoringControlFile
+           LABEL RECORDS ARE STANDARD.
+           01 SCORING-RECORD.
+              05 SCORING-MATCH-COUNT PIC 9(3).
+              05 SCORING-POINTS PIC 9(10).
+
        WORKING-STORAGE SECTION.
+           01 WS-INPUT-FILENAME PIC X(80).
+           01 FileStatus PIC X(2).
+
+      * Card layout validation (request 014)
+           01 WS-LAYOUT-ERROR-FILENAME PIC X(80).
+           01 WS-LAYOUT-ERROR-STATUS PIC XX VALUE '00'.
+           01 WS-LAYOUT-VALID PIC X VALUE 'Y'.
+           01 WS-FOUND-PIPE PIC X VALUE 'N'.
+
+      * Zero-match exception listing (request 015)
+           01 WS-ZERO-MATCH-FILENAME PIC X(80).
+           01 WS-ZERO-MATCH-STATUS PIC XX VALUE '00'.
+
+      * Per-card detail report (request 016)
+           01 WS-CARD-DETAIL-FILENAME PIC X(80).
+           01 WS-CARD-DETAIL-STATUS PIC XX VALUE '00'.
+
+      * High-value card exception listing (request 023): cards whose
+      * points exceed a configurable threshold (DAY4HIGHVALUETHRESHOLD)
+      * are flagged here as they're scored.
+           01 WS-HIGH-VALUE-FILENAME PIC X(80).
+           01 WS-HIGH-VALUE-STATUS PIC XX VALUE '00'.
+           01 WS-HIGH-VALUE-THRESHOLD PIC 9(10) VALUE 8.
+           01 WS-HIGH-VALUE-THRESHOLD-ENV PIC X(10).
            01 CurrentNumber PIC 9(10) VALUE 0.
            01 CurrentNumerLength PIC 9(10) VALUE 0.
            01 ws-sum PIC 9(10) VALUE 0.
@@ -26,60 +98,352 @@
            01 ij PIC 9(5).
            01 cx PIC 9(5).
            01 cj PIC 9(5).
-           01 startPos PIC 9(5).
-           01 startMatching PIC X VALUE 'N'.
-   
+
+      * Winning/have number fields are located by splitting on ':' and
+      * '|' instead of assuming fixed column offsets (review fix): the
+      * "Card N:" prefix is variable width, so the pipe's column shifts
+      * with the number of digits in N.
+           01 WS-CARD-PREFIX PIC X(10).
+           01 WS-NUMBERS-PART PIC X(200).
+           01 WS-WINNING-PART PIC X(200).
+           01 WS-HAVE-PART PIC X(200).
+
+      * Cascading bonus-card count (request 012): winning a card gives
+      * one copy of each of the next ws-nr-of-matches cards, so each
+      * card's total copy count depends on how many copies of it we
+      * already hold when it's scored.
+           01 WS-CARD-NUMBER PIC 9(5) VALUE 0.
+           01 WS-TOTAL-CARDS PIC 9(10) VALUE 0.
+           01 WS-CARD-MAX PIC 9(5) VALUE 5000.
+           01 WS-CARD-COPIES.
+              02 WS-CARD-COPY-COUNT PIC 9(7) VALUE 1
+                  OCCURS 5000 TIMES.
+           01 wx PIC 9(5).
+           01 WS-CASCADE-LIMIT PIC 9(5).
+
+      * Scoring formula externalized to a control file (request 024):
+      * points per match count are looked up in WS-SCORING-TABLE
+      * instead of being computed from the fixed doubling formula.
+      * The table is seeded with that same doubling formula so a run
+      * with no control file supplied scores exactly as before; any
+      * entry the control file supplies overrides the seeded value.
+           01 WS-SCORING-FILENAME PIC X(80).
+           01 WS-SCORING-STATUS PIC XX VALUE '00'.
+           01 WS-SCORING-MAX PIC 9(3) VALUE 25.
+           01 WS-SCORING-TABLE.
+              02 WS-SCORING-POINTS PIC 9(10) OCCURS 25 TIMES.
+           01 sx PIC 9(3).
+
 
        PROCEDURE DIVISION.
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT 'DAY4FILE'.
+           IF WS-INPUT-FILENAME = SPACES
+               MOVE 'day4.txt' TO WS-INPUT-FILENAME
+           END-IF.
+
            OPEN INPUT InputFile.
+           IF FileStatus NOT = '00'
+               DISPLAY 'Day4: unable to open ' WS-INPUT-FILENAME
+                   ' status=' FileStatus
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-LAYOUT-ERROR-FILENAME FROM ENVIRONMENT
+               'DAY4LAYOUTERRORS'.
+           IF WS-LAYOUT-ERROR-FILENAME = SPACES
+               MOVE 'day4-layout-errors.rpt' TO
+                   WS-LAYOUT-ERROR-FILENAME
+           END-IF.
+           OPEN OUTPUT LayoutErrorFile.
+           IF WS-LAYOUT-ERROR-STATUS NOT = '00'
+               DISPLAY 'Day4: unable to open '
+                   WS-LAYOUT-ERROR-FILENAME
+                   ' status=' WS-LAYOUT-ERROR-STATUS
+               CLOSE InputFile
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-ZERO-MATCH-FILENAME FROM ENVIRONMENT
+               'DAY4ZEROMATCH'.
+           IF WS-ZERO-MATCH-FILENAME = SPACES
+               MOVE 'day4-zero-matches.rpt' TO WS-ZERO-MATCH-FILENAME
+           END-IF.
+           OPEN OUTPUT ZeroMatchFile.
+           IF WS-ZERO-MATCH-STATUS NOT = '00'
+               DISPLAY 'Day4: unable to open '
+                   WS-ZERO-MATCH-FILENAME
+                   ' status=' WS-ZERO-MATCH-STATUS
+               CLOSE InputFile
+               CLOSE LayoutErrorFile
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-CARD-DETAIL-FILENAME FROM ENVIRONMENT
+               'DAY4CARDDETAIL'.
+           IF WS-CARD-DETAIL-FILENAME = SPACES
+               MOVE 'day4-card-detail.rpt' TO WS-CARD-DETAIL-FILENAME
+           END-IF.
+           OPEN OUTPUT CardDetailFile.
+           IF WS-CARD-DETAIL-STATUS NOT = '00'
+               DISPLAY 'Day4: unable to open '
+                   WS-CARD-DETAIL-FILENAME
+                   ' status=' WS-CARD-DETAIL-STATUS
+               CLOSE InputFile
+               CLOSE LayoutErrorFile
+               CLOSE ZeroMatchFile
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO CARD-DETAIL-LINE
+           STRING 'CARD  MATCHES  POINTS' DELIMITED BY SIZE
+               INTO CARD-DETAIL-LINE
+           WRITE CARD-DETAIL-LINE.
+
+           ACCEPT WS-HIGH-VALUE-FILENAME FROM ENVIRONMENT
+               'DAY4HIGHVALUE'.
+           IF WS-HIGH-VALUE-FILENAME = SPACES
+               MOVE 'day4-high-value.rpt' TO WS-HIGH-VALUE-FILENAME
+           END-IF.
+           ACCEPT WS-HIGH-VALUE-THRESHOLD-ENV FROM ENVIRONMENT
+               'DAY4HIGHVALUETHRESHOLD'.
+           IF WS-HIGH-VALUE-THRESHOLD-ENV NOT = SPACES
+               MOVE WS-HIGH-VALUE-THRESHOLD-ENV
+                   TO WS-HIGH-VALUE-THRESHOLD
+           END-IF.
+           OPEN OUTPUT HighValueFile.
+           IF WS-HIGH-VALUE-STATUS NOT = '00'
+               DISPLAY 'Day4: unable to open '
+                   WS-HIGH-VALUE-FILENAME
+                   ' status=' WS-HIGH-VALUE-STATUS
+               CLOSE InputFile
+               CLOSE LayoutErrorFile
+               CLOSE ZeroMatchFile
+               CLOSE CardDetailFile
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO HIGH-VALUE-LINE
+           STRING 'CARDS SCORING OVER ' DELIMITED BY SIZE
+               WS-HIGH-VALUE-THRESHOLD DELIMITED BY SIZE
+               ' POINTS' DELIMITED BY SIZE
+               INTO HIGH-VALUE-LINE
+           WRITE HIGH-VALUE-LINE.
+
+           PERFORM LOAD-SCORING-TABLE.
 
            MOVE 0 TO ws-tot-sum
-           MOVE 10 TO startPos 
            PERFORM UNTIL EOF-Switch = 1
                READ InputFile
                    AT END
                         MOVE 1 TO EOF-Switch
                    NOT AT END
-                       PERFORM Process-Line
-                     
+                       ADD 1 TO WS-CARD-NUMBER
+                       PERFORM VALIDATE-CARD-LAYOUT
+                       IF WS-LAYOUT-VALID = 'Y'
+                           PERFORM Process-Line
+                       ELSE
+                           PERFORM WRITE-LAYOUT-ERROR
+                           IF WS-CARD-NUMBER <= WS-CARD-MAX
+                               ADD WS-CARD-COPY-COUNT(WS-CARD-NUMBER)
+                                   TO WS-TOTAL-CARDS
+                           END-IF
+                       END-IF
+
                END-READ
+               IF FileStatus NOT = '00' AND FileStatus NOT = '10'
+                   DISPLAY 'Day4: read error on ' WS-INPUT-FILENAME
+                       ' status=' FileStatus
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE InputFile
+                   CLOSE LayoutErrorFile
+                   CLOSE ZeroMatchFile
+                   CLOSE CardDetailFile
+                   CLOSE HighValueFile
+                   STOP RUN
+               END-IF
            END-PERFORM.
 
            DISPLAY ws-tot-sum
+           DISPLAY "Total cards (with cascading copies): "
+               WS-TOTAL-CARDS
 
            CLOSE InputFile.
+           CLOSE LayoutErrorFile.
+           CLOSE ZeroMatchFile.
+           CLOSE CardDetailFile.
+           CLOSE HighValueFile.
            STOP RUN.
 
+           LOAD-SCORING-TABLE.
+           PERFORM VARYING sx FROM 1 BY 1 UNTIL sx > WS-SCORING-MAX
+               COMPUTE WS-SCORING-POINTS(sx) = 2 ** (sx - 1)
+           END-PERFORM
+
+           ACCEPT WS-SCORING-FILENAME FROM ENVIRONMENT 'DAY4SCORING'.
+           IF WS-SCORING-FILENAME = SPACES
+               MOVE 'day4-scoring.ctl' TO WS-SCORING-FILENAME
+           END-IF
+
+           OPEN INPUT ScoringControlFile
+           IF WS-SCORING-STATUS = '00'
+               PERFORM UNTIL WS-SCORING-STATUS NOT = '00'
+                   READ ScoringControlFile
+                       AT END
+                           MOVE '10' TO WS-SCORING-STATUS
+                       NOT AT END
+                           MOVE SCORING-MATCH-COUNT TO sx
+                           IF sx NOT < 1 AND sx NOT > WS-SCORING-MAX
+                               MOVE SCORING-POINTS
+                                   TO WS-SCORING-POINTS(sx)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ScoringControlFile
+           ELSE
+               DISPLAY 'Day4: no scoring control file '
+                   WS-SCORING-FILENAME
+                   ' - using the default doubling formula'
+           END-IF
+           .
+
+           VALIDATE-CARD-LAYOUT.
+           MOVE 'Y' TO WS-LAYOUT-VALID
+           MOVE 'N' TO WS-FOUND-PIPE
+           IF ws-data(1:4) NOT = 'Card'
+               MOVE 'N' TO WS-LAYOUT-VALID
+           END-IF
+           IF WS-LAYOUT-VALID = 'Y'
+               PERFORM VARYING ij FROM 7 BY 1
+                       UNTIL ij > LENGTH OF ws-data - 2
+                   IF ws-data(ij:3) = ' | '
+                       MOVE 'Y' TO WS-FOUND-PIPE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-FOUND-PIPE = 'N'
+                   MOVE 'N' TO WS-LAYOUT-VALID
+               END-IF
+           END-IF
+           .
+
+           WRITE-LAYOUT-ERROR.
+           MOVE SPACES TO LAYOUT-ERROR-LINE
+           STRING 'CARD ' DELIMITED BY SIZE
+               WS-CARD-NUMBER DELIMITED BY SIZE
+               ' DOES NOT MATCH THE EXPECTED LAYOUT: '
+                   DELIMITED BY SIZE
+               ws-data DELIMITED BY SIZE
+               INTO LAYOUT-ERROR-LINE
+               ON OVERFLOW
+                   DISPLAY 'Day4: layout error line truncated for card '
+                       WS-CARD-NUMBER
+           END-STRING
+           WRITE LAYOUT-ERROR-LINE
+           .
+
            Process-Line.
            MOVE 0 TO ws-sum
            MOVE 0 to ws-nr-of-matches
-           PERFORM VARYING ix FROM 7 BY 3
-                   UNTIL ws-data(ix:3) = ' | ' 
-               PERFORM VARYING cx FROM startPos BY 3
-                 UNTIL cx > LENGTH OF ws-data 
-                 IF startMatching = 'Y'
-                   IF NUMERIC(ws-data(ix:3)) = 
-                      NUMERIC(ws-data(cx:3))
-                      ADD 1 TO ws-nr-of-matches
-                   END-IF 
-                 ELSE 
-                   IF startMatching = 'N' AND ws-data(cx:3) = ' | ' 
-                      MOVE 'Y' TO startMatching
-                      MOVE cx TO startPos
-                      ADD 2 TO startPos
-                      DISPLAY "Start pos "  startPos
-                   END-IF
+
+           MOVE SPACES TO WS-CARD-PREFIX WS-NUMBERS-PART
+           UNSTRING ws-data DELIMITED BY ':'
+               INTO WS-CARD-PREFIX WS-NUMBERS-PART
+           END-UNSTRING
+
+           MOVE SPACES TO WS-WINNING-PART WS-HAVE-PART
+           UNSTRING WS-NUMBERS-PART DELIMITED BY '|'
+               INTO WS-WINNING-PART WS-HAVE-PART
+           END-UNSTRING
+
+           PERFORM VARYING ix FROM 1 BY 3
+                   UNTIL ix > LENGTH OF WS-WINNING-PART - 2
+                       OR WS-WINNING-PART(ix:3) = SPACES
+               PERFORM VARYING cx FROM 1 BY 3
+                 UNTIL cx > LENGTH OF WS-HAVE-PART - 2
+                     OR WS-HAVE-PART(cx:3) = SPACES
+                 IF FUNCTION NUMVAL(WS-WINNING-PART(ix:3)) =
+                    FUNCTION NUMVAL(WS-HAVE-PART(cx:3))
+                    ADD 1 TO ws-nr-of-matches
                  END-IF
                END-PERFORM
            END-PERFORM
-           
-           
+
            IF ws-nr-of-matches > 0
-             COMPUTE ws-sum = 2 ** (ws-nr-of-matches - 1)
-           END-IF    
-           
+             IF ws-nr-of-matches <= WS-SCORING-MAX
+               MOVE WS-SCORING-POINTS(ws-nr-of-matches) TO ws-sum
+             ELSE
+               COMPUTE ws-sum = 2 ** (ws-nr-of-matches - 1)
+             END-IF
+           END-IF
+
            ADD ws-sum TO ws-tot-sum
-           
-           
+
+           IF ws-nr-of-matches = 0
+               PERFORM WRITE-ZERO-MATCH-LINE
+           END-IF
+
+           IF ws-sum > WS-HIGH-VALUE-THRESHOLD
+               PERFORM WRITE-HIGH-VALUE-LINE
+           END-IF
+
+           PERFORM WRITE-CARD-DETAIL-LINE
+
+           IF WS-CARD-NUMBER <= WS-CARD-MAX
+               ADD WS-CARD-COPY-COUNT(WS-CARD-NUMBER) TO WS-TOTAL-CARDS
+           END-IF
+           COMPUTE WS-CASCADE-LIMIT =
+               WS-CARD-NUMBER + ws-nr-of-matches
+           PERFORM VARYING wx FROM WS-CARD-NUMBER BY 1
+                   UNTIL wx > WS-CASCADE-LIMIT
+               IF wx > WS-CARD-NUMBER AND wx <= WS-CARD-MAX
+                   ADD WS-CARD-COPY-COUNT(WS-CARD-NUMBER)
+                       TO WS-CARD-COPY-COUNT(wx)
+               END-IF
+           END-PERFORM
+
            MOVE ZERO TO ws-nr-of-matches
            .
+
+           WRITE-ZERO-MATCH-LINE.
+           MOVE SPACES TO ZERO-MATCH-LINE
+           STRING 'CARD ' DELIMITED BY SIZE
+               WS-CARD-NUMBER DELIMITED BY SIZE
+               ' HAS ZERO MATCHES: ' DELIMITED BY SIZE
+               ws-data DELIMITED BY SIZE
+               INTO ZERO-MATCH-LINE
+               ON OVERFLOW
+                   DISPLAY 'Day4: zero-match line truncated for card '
+                       WS-CARD-NUMBER
+           END-STRING
+           WRITE ZERO-MATCH-LINE
+           .
+
+           WRITE-HIGH-VALUE-LINE.
+           MOVE SPACES TO HIGH-VALUE-LINE
+           STRING 'CARD ' DELIMITED BY SIZE
+               WS-CARD-NUMBER DELIMITED BY SIZE
+               ' SCORED ' DELIMITED BY SIZE
+               ws-sum DELIMITED BY SIZE
+               ' POINTS: ' DELIMITED BY SIZE
+               ws-data DELIMITED BY SIZE
+               INTO HIGH-VALUE-LINE
+               ON OVERFLOW
+                   DISPLAY 'Day4: high-value line truncated for card '
+                       WS-CARD-NUMBER
+           END-STRING
+           WRITE HIGH-VALUE-LINE
+           .
+
+           WRITE-CARD-DETAIL-LINE.
+           MOVE SPACES TO CARD-DETAIL-LINE
+           STRING WS-CARD-NUMBER DELIMITED BY SIZE
+               '     ' DELIMITED BY SIZE
+               ws-nr-of-matches DELIMITED BY SIZE
+               '       ' DELIMITED BY SIZE
+               ws-sum DELIMITED BY SIZE
+               INTO CARD-DETAIL-LINE
+           WRITE CARD-DETAIL-LINE
+           .
