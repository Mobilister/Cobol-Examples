@@ -1,26 +1,148 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. other.
-           
+
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AuditLogFile ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+               SELECT SharedLogFile ASSIGN TO DYNAMIC
+                   WS-SHARED-LOG-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SHARED-LOG-STATUS.
+
            DATA DIVISION.
            FILE SECTION.
-           
+           FD  AuditLogFile
+               LABEL RECORDS ARE STANDARD.
+           01 AUDIT-RECORD                  PIC X(100).
+
+           FD  SharedLogFile
+               LABEL RECORDS ARE STANDARD.
+           01 SHARED-LOG-RECORD             PIC X(100).
+
            WORKING-STORAGE SECTION.
-           01 WS-VAR1 PIC 9(4) VALUE 0.
-           01 WS-VAR2 PIC 9(4) VALUE 0.
-           01 WS-RESULT PIC 9(4) VALUE 0.
            01 WS-TEXT1 PIC A(10) VALUE 'Hello'.
            01 WS-TEXT2 PIC A(10) VALUE 'World'.
            01 WS-COMBINED-TEXT PIC A(20).
-           01 WS-NUMBERS OCCURS 5 TIMES PIC 9(4).
 
-           01 WS-DATE.
-              05 WS-YEAR PIC 9(4).
-              05 WS-MONTH PIC 9(2).
-              05 WS-DAY PIC 9(2).
+           COPY WSDATE.
 
            01 WS-INDEX PIC 9(4).
-           
-           PROCEDURE DIVISION.
+
+      * Invocation audit log (request 006)
+           01 WS-AUDIT-FILENAME PIC X(80).
+           01 WS-AUDIT-FILE-STATUS PIC XX VALUE '00'.
+           01 WS-AUDIT-TIMESTAMP.
+               05 WS-AUDIT-DATE PIC 9(8).
+               05 WS-AUDIT-TIME PIC 9(8).
+
+      * Shared transaction log for the MAINPGM/OTHER call chain
+      * (request 022): a separate file from the audit log above -
+      * OTHER appends the "PROCESSED" side of the entry MAINPGM
+      * started, keyed by the run id it passed in on ARGS.
+           01 WS-SHARED-LOG-FILENAME PIC X(80).
+           01 WS-SHARED-LOG-STATUS PIC XX VALUE '00'.
+
+           LINKAGE SECTION.
+           01 ARGS.
+               02 WS-CALLING-PROGRAM PIC X(8).
+               02 WS-VAR1 PIC 9(4).
+               02 WS-VAR2 PIC 9(4).
+               02 WS-CALC-RESULT PIC 9(6)V99.
+               02 WS-RETURN-CODE PIC 9(2).
+               02 WS-RUN-ID PIC X(16).
+
+           PROCEDURE DIVISION USING ARGS.
+           0000-MAIN.
                DISPLAY 'Other program called - new3'
-               STOP RUN.
+
+      * Shared discount calculation: WS-VAR2 is the discount percent
+      * applied against WS-VAR1, the amount the caller passed in.
+               MOVE 0 TO WS-RETURN-CODE
+               IF WS-VAR2 > 100
+                   DISPLAY 'OTHER: discount percent ' WS-VAR2
+                       ' exceeds 100 - rejecting'
+                   MOVE 4 TO WS-RETURN-CODE
+               ELSE
+                   COMPUTE WS-CALC-RESULT =
+                       WS-VAR1 - (WS-VAR1 * WS-VAR2 / 100)
+               END-IF
+
+               PERFORM 1000-WRITE-AUDIT-LOG
+               PERFORM 2000-WRITE-SHARED-LOG-ENTRY
+
+               GOBACK.
+
+           1000-WRITE-AUDIT-LOG.
+               ACCEPT WS-AUDIT-FILENAME FROM ENVIRONMENT 'AUDITFILE'.
+               IF WS-AUDIT-FILENAME = SPACES
+                   MOVE 'other_audit.log' TO WS-AUDIT-FILENAME
+               END-IF
+
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-TIME FROM TIME
+
+               OPEN EXTEND AuditLogFile
+               IF WS-AUDIT-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT AuditLogFile
+               END-IF
+
+               IF WS-AUDIT-FILE-STATUS = '00'
+                   MOVE SPACES TO AUDIT-RECORD
+                   STRING WS-AUDIT-DATE DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       WS-AUDIT-TIME DELIMITED BY SIZE
+                       ' CALLER=' DELIMITED BY SIZE
+                       WS-CALLING-PROGRAM DELIMITED BY SIZE
+                       ' VAR1=' DELIMITED BY SIZE
+                       WS-VAR1 DELIMITED BY SIZE
+                       ' VAR2=' DELIMITED BY SIZE
+                       WS-VAR2 DELIMITED BY SIZE
+                       ' RESULT=' DELIMITED BY SIZE
+                       WS-CALC-RESULT DELIMITED BY SIZE
+                       ' RC=' DELIMITED BY SIZE
+                       WS-RETURN-CODE DELIMITED BY SIZE
+                       INTO AUDIT-RECORD
+                   WRITE AUDIT-RECORD
+                   CLOSE AuditLogFile
+               ELSE
+                   DISPLAY 'OTHER: unable to open audit log '
+                       WS-AUDIT-FILENAME
+                       ' status=' WS-AUDIT-FILE-STATUS
+               END-IF
+               .
+
+           2000-WRITE-SHARED-LOG-ENTRY.
+               ACCEPT WS-SHARED-LOG-FILENAME FROM ENVIRONMENT
+                   'SHAREDTXNLOG'.
+               IF WS-SHARED-LOG-FILENAME = SPACES
+                   MOVE 'shared-transaction.log' TO
+                       WS-SHARED-LOG-FILENAME
+               END-IF
+
+               OPEN EXTEND SharedLogFile
+               IF WS-SHARED-LOG-STATUS NOT = '00'
+                   OPEN OUTPUT SharedLogFile
+               END-IF
+
+               IF WS-SHARED-LOG-STATUS = '00'
+                   MOVE SPACES TO SHARED-LOG-RECORD
+                   STRING 'RUNID=' DELIMITED BY SIZE
+                       WS-RUN-ID DELIMITED BY SIZE
+                       ' EVENT=PROCESSED PROGRAM=OTHER RESULT='
+                       DELIMITED BY SIZE
+                       WS-CALC-RESULT DELIMITED BY SIZE
+                       ' RC=' DELIMITED BY SIZE
+                       WS-RETURN-CODE DELIMITED BY SIZE
+                       INTO SHARED-LOG-RECORD
+                   WRITE SHARED-LOG-RECORD
+                   CLOSE SharedLogFile
+               ELSE
+                   DISPLAY 'OTHER: unable to open shared log '
+                       WS-SHARED-LOG-FILENAME
+                       ' status=' WS-SHARED-LOG-STATUS
+               END-IF
+               .
